@@ -0,0 +1,73 @@
+//PBEG006J JOB (ACCTG),'KIRIMLI - DAILY TXN RUN',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY TRANSACTION RUN FOR PBEG006/PBEGIDX                    *
+//*                                                               *
+//* STEP BACKUP - ROLL A NEW GDG GENERATION OF IDXFILE BEFORE     *
+//*               TODAY'S TRANSACTIONS ARE POSTED, SO A BAD       *
+//*               INPFILE OR A PROGRAM BUG CAN BE BACKED OUT BY    *
+//*               FLIPPING TO THE PRIOR GENERATION. THE GDG BASE   *
+//*               PROD.PBEG.IDXFILE.GDG MUST ALREADY BE REGISTERED *
+//*               IN THE CATALOG BEFORE THIS JOB'S FIRST RUN - SEE *
+//*               THE ONE-TIME DEFINE GDG STEP BELOW.              *
+//* STEP POST   - RUN PBEG006 (CALLS PBEGIDX) AGAINST IDXFILE.    *
+//* STEP SUMMARY - RUN PBEGSUM AGAINST POST'S OUTFILE SO OPS CAN   *
+//*                BALANCE THE RUN FROM SUMRPT BEFORE THE FILE IS *
+//*                RELEASED DOWNSTREAM.                           *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* ONE-TIME STEP - DEFINE GDG BASE PROD.PBEG.IDXFILE.GDG IF IT    *
+//*                 DOES NOT ALREADY EXIST IN THE CATALOG. COND    *
+//*                 CODE 8 FROM IDCAMS ON A DUPLICATE NAME IS      *
+//*                 EXPECTED AND HARMLESS ON EVERY RUN AFTER THE   *
+//*                 FIRST, SO BACKUP BELOW IS NOT MADE TO DEPEND   *
+//*                 ON THIS STEP'S CONDITION CODE.                *
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.PBEG.IDXFILE.GDG)                -
+       LIMIT(10)                                         -
+       NOEMPTY                                           -
+       SCRATCH)
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.PBEG.IDXFILE.GDG(+1))       -
+       MODEL(PROD.PBEG.IDXFILE))
+  REPRO INDATASET(PROD.PBEG.IDXFILE)                     -
+        OUTDATASET(PROD.PBEG.IDXFILE.GDG(+1))
+/*
+//*--------------------------------------------------------------*
+//POST     EXEC PGM=PBEG006
+//STEPLIB  DD   DSN=PROD.PBEG.LOADLIB,DISP=SHR
+//IDXFILE  DD   DSN=PROD.PBEG.IDXFILE,DISP=SHR
+//DVZTAB   DD   DSN=PROD.PBEG.DVZTAB,DISP=SHR
+//IDXAUD   DD   DSN=PROD.PBEG.IDXAUD,DISP=SHR
+//INPFILE  DD   DSN=PROD.PBEG.INPFILE,DISP=SHR
+//OUTFILE  DD   DSN=PROD.PBEG.OUTFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=129),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RSTFILE  DD   DSN=PROD.PBEG.RSTFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=8),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//REJFILE  DD   DSN=PROD.PBEG.REJFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=94),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//SUMMARY  EXEC PGM=PBEGSUM
+//STEPLIB  DD   DSN=PROD.PBEG.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.PBEG.OUTFILE,DISP=SHR
+//SUMRPT   DD   DSN=PROD.PBEG.SUMRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=60),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
