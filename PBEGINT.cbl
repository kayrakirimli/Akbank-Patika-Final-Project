@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PBEGINT.
+       AUTHOR.        Kayra KIRIMLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN TO IDXFILE
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE IS DYNAMIC
+                             RECORD KEY IS IDX-KEY
+                             STATUS IDX-ST.
+           SELECT RTE-FILE   ASSIGN TO INTRATE
+                             STATUS RTE-ST.
+           SELECT RPT-FILE   ASSIGN TO INTRPT
+                             STATUS RPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       COPY IDXREC.
+      *
+       FD  RTE-FILE RECORDING MODE F.
+      *    RTE-PCT HOLDS THE PERIOD RATE AS A PERCENTAGE FIGURE,
+      *    E.G. 0050000 MEANS 5.0000 PERCENT, NOT A FRACTION -
+      *    H150-READ-RATE/H210-POST-INTEREST DIVIDE BY 100 BEFORE
+      *    APPLYING IT TO IDX-BALANCE.
+       01  RTE-REC.
+           05 RTE-PCT            PIC 9(3)V9(4).
+      *
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC               PIC X(60).
+
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 IDX-ST             PIC 9(2).
+              88 IDX-OK                   VALUE 00 97.
+              88 IDX-EOF                  VALUE 10.
+           05 RTE-ST             PIC 9(2).
+              88 RTE-OK                   VALUE 00 97.
+           05 RPT-ST             PIC 9(2).
+              88 RPT-OK                   VALUE 00 97.
+           05 WS-INT-RATE        PIC 9(3)V9(4) COMP-3.
+           05 WS-OLD-BALANCE     PIC S9(15) COMP-3.
+           05 WS-NEW-BALANCE     PIC S9(15) COMP-3.
+           05 WS-INTEREST-AMT    PIC S9(15) COMP-3.
+           05 WS-GRAND-INTEREST  PIC S9(15) COMP-3 VALUE 0.
+           05 WS-REC-COUNT       PIC 9(8)   VALUE 0.
+           05 WS-OUT-ID-DISP     PIC ZZZZ9.
+           05 WS-OUT-DVZ-DISP    PIC ZZ9.
+           05 WS-OUT-OLD-DISP    PIC -(13)9.
+           05 WS-OUT-NEW-DISP    PIC -(13)9.
+           05 WS-OUT-INT-DISP    PIC -(13)9.
+           05 WS-OUT-CNT-DISP    PIC ZZZ,ZZZ,ZZ9.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+        00000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H150-READ-RATE.
+           PERFORM H200-ACCRUE-INTEREST UNTIL IDX-EOF.
+           PERFORM H400-WRITE-TOTALS.
+           PERFORM H999-PROGRAM-EXIT.
+         00000-END. EXIT.
+
+        H100-OPEN-FILES.
+           OPEN I-O    IDX-FILE.
+           OPEN INPUT  RTE-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF (NOT IDX-OK)
+              DISPLAY "IDX-FILE OPEN ERROR" IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT RTE-OK)
+              DISPLAY "RTE-FILE OPEN ERROR" RTE-ST
+              MOVE RTE-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT RPT-OK)
+              DISPLAY "RPT-FILE OPEN ERROR" RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+        H100-END. EXIT.
+
+        H150-READ-RATE.
+           READ RTE-FILE
+              AT END
+                 DISPLAY "INTRATE HAS NO RATE RECORD"
+                 MOVE 99 TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+           END-READ.
+           MOVE RTE-PCT TO WS-INT-RATE.
+        H150-END. EXIT.
+
+        H200-ACCRUE-INTEREST.
+           READ IDX-FILE NEXT RECORD
+              AT END
+                 SET IDX-EOF TO TRUE
+           END-READ.
+           IF (NOT IDX-EOF)
+              PERFORM H210-POST-INTEREST
+           END-IF.
+        H200-END. EXIT.
+
+        H210-POST-INTEREST.
+           MOVE IDX-BALANCE TO WS-OLD-BALANCE.
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+                   IDX-BALANCE * WS-INT-RATE / 100.
+           ADD WS-INTEREST-AMT TO IDX-BALANCE.
+           MOVE IDX-BALANCE TO WS-NEW-BALANCE.
+           REWRITE IDX-REC
+              INVALID KEY
+                 MOVE IDX-ST TO RETURN-CODE
+                 DISPLAY "IDX-FILE REWRITE ERROR" IDX-ST
+                 PERFORM H999-PROGRAM-EXIT
+           END-REWRITE.
+           ADD WS-INTEREST-AMT TO WS-GRAND-INTEREST.
+           ADD 1 TO WS-REC-COUNT.
+           PERFORM H300-WRITE-POSTING-LINE.
+        H210-END. EXIT.
+
+        H300-WRITE-POSTING-LINE.
+           MOVE IDX-ID          TO WS-OUT-ID-DISP.
+           MOVE IDX-DVZ         TO WS-OUT-DVZ-DISP.
+           MOVE WS-OLD-BALANCE  TO WS-OUT-OLD-DISP.
+           MOVE WS-NEW-BALANCE  TO WS-OUT-NEW-DISP.
+           MOVE WS-INTEREST-AMT TO WS-OUT-INT-DISP.
+           MOVE SPACES TO RPT-REC.
+           STRING "ID " WS-OUT-ID-DISP
+                  " DVZ " WS-OUT-DVZ-DISP
+                  " OLD " WS-OUT-OLD-DISP
+                  " NEW " WS-OUT-NEW-DISP
+                  " INT " WS-OUT-INT-DISP
+                  DELIMITED BY SIZE INTO RPT-REC.
+           WRITE RPT-REC.
+        H300-END. EXIT.
+
+        H400-WRITE-TOTALS.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE WS-REC-COUNT TO WS-OUT-CNT-DISP.
+           MOVE SPACES TO RPT-REC.
+           STRING "ACCOUNTS POSTED   : " WS-OUT-CNT-DISP
+                  DELIMITED BY SIZE INTO RPT-REC.
+           WRITE RPT-REC.
+           MOVE WS-GRAND-INTEREST TO WS-OUT-INT-DISP.
+           MOVE SPACES TO RPT-REC.
+           STRING "TOTAL INTEREST POSTED: " WS-OUT-INT-DISP
+                  DELIMITED BY SIZE INTO RPT-REC.
+           WRITE RPT-REC.
+        H400-END. EXIT.
+
+         H999-PROGRAM-EXIT.
+             CLOSE IDX-FILE.
+             CLOSE RTE-FILE.
+             CLOSE RPT-FILE.
+             STOP RUN.
+         H999-END. EXIT.
+      *
+
