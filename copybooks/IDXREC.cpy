@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      *    IDXREC - CUSTOMER MASTER RECORD LAYOUT FOR IDX-FILE
+      *    SHARED BY PBEGIDX, PBEGSTM AND PBEGINT
+      *----------------------------------------------------------
+       01  IDX-REC.
+           03  IDX-KEY.
+               05 IDX-ID             PIC S9(05) COMP-3.
+               05 IDX-DVZ            PIC S9(03) COMP.
+           03  IDX-FULL-NAME.
+               05 IDX-FNAME          PIC X(15).
+               05 IDX-LNAME          PIC X(15).
+           03  IDX-DATE              PIC S9(8)  COMP-3.
+           03  IDX-BALANCE           PIC S9(15) COMP-3.
