@@ -0,0 +1,19 @@
+      *----------------------------------------------------------
+      *    OUTREC - TRANSACTION LOG RECORD FOR OUTFILE
+      *    SHARED BY PBEG006 (PRODUCER) AND PBEGSUM (CONSUMER)
+      *----------------------------------------------------------
+       01  OUT-REC.
+           03 OUT-FILLER-F       PIC X(6) VALUE "FUNC: ".
+           03 OUT-FUNC-TYPE      PIC X(1).
+           03 OUT-FILLER-ID      PIC X(4) VALUE "ID: ".
+           03 OUT-ID             PIC 9(8).
+           03 OUT-FILLER-RC      PIC X(4) VALUE "RC: ".
+           03 OUT-RC             PIC 9(2).
+           03 OUT-FILLER-DESC    PIC X(7) VALUE "DESC: ".
+           03 OUT-DESC           PIC X(30).
+           03 OUT-FILLER-DATA    PIC X(7) VALUE "DATA: ".
+           03 OUT-DATA.
+              05 OUT-FNAME-FROM  PIC X(15).
+              05 OUT-FNAME-TO    PIC X(15).
+              05 OUT-LNAME-FROM  PIC X(15).
+              05 OUT-LNAME-TO    PIC X(15).
