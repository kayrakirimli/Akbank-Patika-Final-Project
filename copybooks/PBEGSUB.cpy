@@ -0,0 +1,34 @@
+      *----------------------------------------------------------
+      *    PBEGSUB - PBEGIDX CALL INTERFACE LAYOUT
+      *    SHARED BY PBEG006 (WORKING-STORAGE) AND PBEGIDX
+      *    (LINKAGE SECTION) SO THE TWO PROGRAMS NEVER DRIFT
+      *    OUT OF SYNC ON THE PARAMETER LIST AGAIN
+      *----------------------------------------------------------
+       01  WS-SUB-AREA.
+           05 WS-SUB-FUNC          PIC X(01).
+              88 WS-FUNC-WRITE             VALUE 'W'.
+              88 WS-FUNC-READ              VALUE 'R'.
+              88 WS-FUNC-UPDATE            VALUE 'U'.
+              88 WS-FUNC-DELETE            VALUE 'D'.
+              88 WS-FUNC-CREDIT            VALUE 'C'.
+              88 WS-FUNC-DEBIT             VALUE 'B'.
+           05 WS-SUB-ID             PIC 9(05).
+           05 WS-SUB-DVZ            PIC 9(03).
+           05 WS-SUB-RC             PIC 9(02).
+              88 WS-SUB-RC-OK               VALUE 00.
+      *       01 INVALID DIVISION CODE, 02 INSUFFICIENT FUNDS,
+      *       03 RECORD NOT FOUND, 04 DUPLICATE KEY ON WRITE,
+      *       05 AUDIT RECORD COLLISION ON WRITE - ALL ORDINARY
+      *       BUSINESS OUTCOMES, NEVER A REASON TO TAKE THE
+      *       CALLER'S WHOLE RUN DOWN. KEPT OUT OF THE 90-99
+      *       IMPLEMENTOR-DEFINED FILE-STATUS BAND SO THEY CAN
+      *       NEVER COLLIDE WITH A RAW IDX-ST/AUD-ST VALUE FALLING
+      *       THROUGH TO WS-SUB-RC ON A GENUINE FATAL I/O ERROR
+      *       (SEE H210/H220/H230/H237/H240/H250/H260 IN PBEGIDX).
+              88 WS-SUB-RC-BUSINESS-REJECT  VALUE 01 02 03 04 05.
+           05 WS-SUB-DESC           PIC X(30).
+           05 WS-SUB-FNAME          PIC X(15).
+           05 WS-SUB-LNAME          PIC X(15).
+           05 WS-SUB-DATE           PIC 9(08).
+           05 WS-SUB-AMOUNT         PIC S9(15) COMP-3.
+           05 WS-SUB-DATA           PIC X(60).
