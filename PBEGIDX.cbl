@@ -1,48 +1,71 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    PBEG006.
+       PROGRAM-ID.    PBEGIDX.
        AUTHOR.        Kayra KIRIMLI.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IDX-FILE   ASSIGN TO IDXFILE
-                             ORGANIZATION IS INDEXED 
+                             ORGANIZATION IS INDEXED
                              ACCESS MODE IS RANDOM
                              RECORD KEY IS IDX-KEY
                              STATUS IDX-ST.
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT DVZ-FILE   ASSIGN TO DVZTAB
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE IS RANDOM
+                             RECORD KEY IS DVZ-CODE
+                             STATUS DVZ-ST.
+           SELECT AUD-FILE   ASSIGN TO IDXAUD
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE IS RANDOM
+                             RECORD KEY IS AUD-KEY
+                             STATUS AUD-ST.
+       DATA DIVISION.
+       FILE SECTION.
        FD  IDX-FILE.
-       01  IDX-REC.
-           03  IDX-KEY.
-               05 IDX-ID             PIC S9(05) COMP-3.
-               05 IDX-DVZ            PIC S9(03) COMP.
-           03  IDX-FULL-NAME.
-               05 IDX-FNAME          PIC X(15).
-               05 IDX-LNAME          PIC X(15).
-           03  IDX-DATE              PIC S9(7)  COMP-3.
-           03  IDX-BALANCE           PIC S9(15) COMP-3.
-          
+       COPY IDXREC.
+      *
+       FD  DVZ-FILE.
+       01  DVZ-REC.
+           05 DVZ-CODE                PIC S9(03) COMP.
+           05 DVZ-DESC                PIC X(20).
+      *
+       FD  AUD-FILE.
+       01  AUD-REC.
+           03  AUD-KEY.
+               05 AUD-ID              PIC S9(05) COMP-3.
+               05 AUD-DVZ             PIC S9(03) COMP.
+               05 AUD-TS-DATE         PIC 9(08).
+               05 AUD-TS-TIME         PIC 9(08).
+           03  AUD-ACTION             PIC X(01).
+           03  AUD-FULL-NAME.
+               05 AUD-FNAME           PIC X(15).
+               05 AUD-LNAME           PIC X(15).
+           03  AUD-DATE               PIC S9(7)  COMP-3.
+           03  AUD-BALANCE            PIC S9(15) COMP-3.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            03 IDX-ST                  PIC 9(2).
               88 IDX-OK                        VALUE 00 97.
               88 IDX-NOT-FOUND                 VALUE 23.
-           
+              88 IDX-DUPLICATE                 VALUE 22.
+           03 DVZ-ST                  PIC 9(2).
+              88 DVZ-OK                        VALUE 00 97.
+              88 DVZ-NOT-FOUND                 VALUE 23.
+           03 AUD-ST                  PIC 9(2).
+              88 AUD-OK                        VALUE 00 97.
+              88 AUD-DUPLICATE                 VALUE 22.
+
            03 WS-INDEX-I              PIC 9(2).
            03 WS-INDEX-J              PIC 9(2).
            03 WS-UPDATED-FNAME.
               05 WS-UPDATED-NAME      PIC X(15).
               05 WS-UPDATED-SURNAME   PIC X(15).
-             
-       LINKAGE SECTION. 
-       01  WS-SUB-AREA.
-           05 WS-SUB-FUNC              PIC X(1).
-           05 WS-SUB-ID                PIC 9(5).
-           05 WS-SUB-DVZ               PIC 9(3).
-           05 WS-SUB-RC                PIC 9(2).
-           05 WS-SUB-DESC              PIC X(30).
-           05 WS-SUB-DATA              PIC X(60).
-        
+           03 WS-DISP-BALANCE         PIC -(13)9.
+
+       LINKAGE SECTION.
+       COPY PBEGSUB.
+
        PROCEDURE DIVISION USING WS-SUB-AREA.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
@@ -56,10 +79,31 @@
                    DISPLAY "IDX-FILE OPEN ERROR"
                    DISPLAY IDX-ST
                    PERFORM H999-PROGRAM-EXIT.
+           OPEN INPUT DVZ-FILE.
+             IF (NOT DVZ-OK)
+                   DISPLAY "DVZ-FILE OPEN ERROR"
+                   DISPLAY DVZ-ST
+                   PERFORM H999-PROGRAM-EXIT.
+           OPEN I-O AUD-FILE.
+             IF (NOT AUD-OK)
+                   DISPLAY "AUD-FILE OPEN ERROR"
+                   DISPLAY AUD-ST
+                   PERFORM H999-PROGRAM-EXIT.
        H100-END. EXIT.
 
+       H205-VALIDATE-DVZ.
+           MOVE IDX-DVZ TO DVZ-CODE.
+           READ DVZ-FILE
+              INVALID KEY
+                 MOVE 01 TO WS-SUB-RC
+                 MOVE 'INVALID DIVISION CODE' TO WS-SUB-DESC
+              NOT INVALID KEY
+                 MOVE 0 TO WS-SUB-RC
+           END-READ.
+       H205-END. EXIT.
+
        H200-PROCESS.
-           EVALUATE TRUE 
+           EVALUATE TRUE
              WHEN WS-SUB-FUNC = 'W'
                   PERFORM H210-WRITE-DATA
              WHEN WS-SUB-FUNC = 'R'
@@ -68,8 +112,12 @@
                   PERFORM H230-UPDATE-DATA
              WHEN WS-SUB-FUNC = 'D'
                   PERFORM H240-DELETE-DATA
+             WHEN WS-SUB-FUNC = 'C'
+                  PERFORM H250-CREDIT-DATA
+             WHEN WS-SUB-FUNC = 'B'
+                  PERFORM H260-DEBIT-DATA
              WHEN OTHER
-                  MOVE -1 TO WS-SUB-RC
+                  MOVE 99 TO WS-SUB-RC
                   MOVE 'INVALID FUNCTION' TO WS-SUB-DESC
                   PERFORM H999-PROGRAM-EXIT
              END-EVALUATE.
@@ -78,45 +126,94 @@
          H210-WRITE-DATA.
              MOVE WS-SUB-ID          TO IDX-ID.
              MOVE WS-SUB-DVZ         TO IDX-DVZ.
-             MOVE 'KAYRA          '  TO IDX-FNAME.
-             MOVE 'KIRIMLI        '  TO IDX-LNAME.
-             MOVE 20000508           TO IDX-DATE.
-             MOVE 1000               TO IDX-BALANCE.
+             PERFORM H205-VALIDATE-DVZ.
+             IF (WS-SUB-RC = 0)
+               MOVE WS-SUB-FNAME       TO IDX-FNAME
+               MOVE WS-SUB-LNAME       TO IDX-LNAME
+               MOVE WS-SUB-DATE        TO IDX-DATE
+               MOVE WS-SUB-AMOUNT      TO IDX-BALANCE
                WRITE IDX-REC
-                  INVALID KEY 
-                     MOVE IDX-ST TO WS-SUB-RC
-                     MOVE 'IDX-FILE WRITE ERROR' TO WS-SUB-DESC
-                     PERFORM H999-PROGRAM-EXIT
-               END-WRITE.
-               MOVE IDX-FULL-NAME TO WS-SUB-DATA.
-               MOVE 'WRITE SUCCESSFUL' TO WS-SUB-DESC.
+                  INVALID KEY
+                     IF (IDX-DUPLICATE)
+                        MOVE 04 TO WS-SUB-RC
+                        MOVE 'DUPLICATE KEY - ACCOUNT EXISTS'
+                                              TO WS-SUB-DESC
+                     ELSE
+                        MOVE IDX-ST TO WS-SUB-RC
+                        MOVE 'IDX-FILE WRITE ERROR' TO WS-SUB-DESC
+                        PERFORM H999-PROGRAM-EXIT
+                     END-IF
+                  NOT INVALID KEY
+                     MOVE IDX-FULL-NAME TO WS-SUB-DATA
+                     MOVE 'WRITE SUCCESSFUL' TO WS-SUB-DESC
+               END-WRITE
+             END-IF.
          H210-END. EXIT.
 
        H220-READ-DATA.
              MOVE WS-SUB-ID          TO IDX-ID.
              MOVE WS-SUB-DVZ         TO IDX-DVZ.
-             READ IDX-FILE
-                INVALID KEY 
-                      MOVE IDX-ST TO WS-SUB-RC
-                      MOVE 'IDX-FILE READ ERROR' TO WS-SUB-DESC
-                      PERFORM H999-PROGRAM-EXIT
-             END-READ.
-             MOVE IDX-FULL-NAME TO WS-SUB-DATA.
-             MOVE 'READ SUCCESSFUL' TO WS-SUB-DESC.
+             PERFORM H205-VALIDATE-DVZ.
+             IF (WS-SUB-RC = 0)
+               READ IDX-FILE
+                  INVALID KEY
+                     IF (IDX-NOT-FOUND)
+                        MOVE 03 TO WS-SUB-RC
+                        MOVE 'RECORD NOT FOUND' TO WS-SUB-DESC
+                     ELSE
+                        MOVE IDX-ST TO WS-SUB-RC
+                        MOVE 'IDX-FILE READ ERROR' TO WS-SUB-DESC
+                        PERFORM H999-PROGRAM-EXIT
+                     END-IF
+                  NOT INVALID KEY
+                     MOVE IDX-FULL-NAME TO WS-SUB-DATA
+                     MOVE 'READ SUCCESSFUL' TO WS-SUB-DESC
+               END-READ
+             END-IF.
          H220-END. EXIT.
 
          H230-UPDATE-DATA.
-               PERFORM H235-UPDATE-FNAME.
-               MOVE WS-UPDATED-NAME TO IDX-FNAME.
-               MOVE WS-UPDATED-SURNAME TO IDX-LNAME.
-               REWRITE IDX-REC
-                  INVALID KEY 
-                     MOVE IDX-ST TO WS-SUB-RC
-                     MOVE 'IDX-FILE REWRITE ERROR' TO WS-SUB-DESC
-                     PERFORM H999-PROGRAM-EXIT
-               END-REWRITE.
-               MOVE IDX-FULL-NAME TO WS-SUB-DATA.
-               MOVE 'UPDATE SUCCESSFUL' TO WS-SUB-DESC.
+               MOVE WS-SUB-ID          TO IDX-ID.
+               MOVE WS-SUB-DVZ         TO IDX-DVZ.
+               PERFORM H205-VALIDATE-DVZ.
+               IF (WS-SUB-RC = 0)
+                  READ IDX-FILE
+                     INVALID KEY
+                        IF (IDX-NOT-FOUND)
+                           MOVE 03 TO WS-SUB-RC
+                           MOVE 'RECORD NOT FOUND' TO WS-SUB-DESC
+                        ELSE
+                           MOVE IDX-ST TO WS-SUB-RC
+                           MOVE 'IDX-FILE READ ERROR' TO WS-SUB-DESC
+                           PERFORM H999-PROGRAM-EXIT
+                        END-IF
+                  END-READ
+                  IF (WS-SUB-RC = 0)
+                     MOVE 'U' TO AUD-ACTION
+                     PERFORM H237-WRITE-AUDIT-RECORD
+                     IF (WS-SUB-RC = 0)
+                        PERFORM H235-UPDATE-FNAME
+                        MOVE WS-UPDATED-NAME TO IDX-FNAME
+                        MOVE WS-UPDATED-SURNAME TO IDX-LNAME
+                        REWRITE IDX-REC
+                           INVALID KEY
+                              IF (IDX-NOT-FOUND)
+                                 MOVE 03 TO WS-SUB-RC
+                                 MOVE 'RECORD NOT FOUND'
+                                                   TO WS-SUB-DESC
+                              ELSE
+                                 MOVE IDX-ST TO WS-SUB-RC
+                                 MOVE 'IDX-FILE REWRITE ERROR'
+                                                   TO WS-SUB-DESC
+                                 PERFORM H999-PROGRAM-EXIT
+                              END-IF
+                           NOT INVALID KEY
+                              MOVE IDX-FULL-NAME TO WS-SUB-DATA
+                              MOVE 'UPDATE SUCCESSFUL' TO WS-SUB-DESC
+                        END-REWRITE
+                     END-IF
+                  END-IF
+               END-IF.
          H230-END. EXIT.
 
          H235-UPDATE-FNAME.
@@ -124,7 +221,7 @@
                MOVE 1 TO WS-INDEX-J.
                PERFORM UNTIL WS-INDEX-I > LENGTH OF IDX-FNAME
                   IF (IDX-FNAME(WS-INDEX-I:1) NOT = ' ')
-                        MOVE IDX-FNAME(WS-INDEX-I:1) 
+                        MOVE IDX-FNAME(WS-INDEX-I:1)
                                 TO WS-UPDATED-NAME(WS-INDEX-J:1)
                         ADD 1 TO WS-INDEX-J
                   END-IF
@@ -134,7 +231,7 @@
                MOVE 1 TO WS-INDEX-J.
                PERFORM UNTIL WS-INDEX-I > LENGTH OF IDX-LNAME
                   IF (IDX-LNAME(WS-INDEX-I:1) NOT = ' ')
-                        MOVE IDX-LNAME(WS-INDEX-I:1) 
+                        MOVE IDX-LNAME(WS-INDEX-I:1)
                                 TO WS-UPDATED-SURNAME(WS-INDEX-J:1)
                         ADD 1 TO WS-INDEX-J
                   END-IF
@@ -142,21 +239,155 @@
                END-PERFORM.
          H235-END. EXIT.
 
+         H237-WRITE-AUDIT-RECORD.
+               MOVE IDX-ID          TO AUD-ID.
+               MOVE IDX-DVZ         TO AUD-DVZ.
+               ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD.
+               ACCEPT AUD-TS-TIME FROM TIME.
+               MOVE IDX-FNAME       TO AUD-FNAME.
+               MOVE IDX-LNAME       TO AUD-LNAME.
+               MOVE IDX-DATE        TO AUD-DATE.
+               MOVE IDX-BALANCE     TO AUD-BALANCE.
+               WRITE AUD-REC
+                  INVALID KEY
+                     IF (AUD-DUPLICATE)
+                        MOVE 05 TO WS-SUB-RC
+                        MOVE 'AUDIT RECORD COLLISION' TO WS-SUB-DESC
+                     ELSE
+                        MOVE AUD-ST TO WS-SUB-RC
+                        MOVE 'AUD-FILE WRITE ERROR' TO WS-SUB-DESC
+                        PERFORM H999-PROGRAM-EXIT
+                     END-IF
+               END-WRITE.
+         H237-END. EXIT.
+
          H240-DELETE-DATA.
                MOVE WS-SUB-ID          TO IDX-ID.
                MOVE WS-SUB-DVZ         TO IDX-DVZ.
-               DELETE IDX-FILE
-                  INVALID KEY 
-                     MOVE IDX-ST TO WS-SUB-RC
-                     MOVE 'IDX-FILE DELETE ERROR' TO WS-SUB-DESC
-                     PERFORM H999-PROGRAM-EXIT
-               END-DELETE.
-               MOVE 'DELETE SUCCESSFUL' TO WS-SUB-DATA.
-               MOVE 'OK' TO WS-SUB-DESC.
+               PERFORM H205-VALIDATE-DVZ.
+               IF (WS-SUB-RC = 0)
+                  READ IDX-FILE
+                     INVALID KEY
+                        IF (IDX-NOT-FOUND)
+                           MOVE 03 TO WS-SUB-RC
+                           MOVE 'RECORD NOT FOUND' TO WS-SUB-DESC
+                        ELSE
+                           MOVE IDX-ST TO WS-SUB-RC
+                           MOVE 'IDX-FILE READ ERROR' TO WS-SUB-DESC
+                           PERFORM H999-PROGRAM-EXIT
+                        END-IF
+                  END-READ
+                  IF (WS-SUB-RC = 0)
+                     MOVE 'D' TO AUD-ACTION
+                     PERFORM H237-WRITE-AUDIT-RECORD
+                     IF (WS-SUB-RC = 0)
+                        DELETE IDX-FILE
+                           INVALID KEY
+                              IF (IDX-NOT-FOUND)
+                                 MOVE 03 TO WS-SUB-RC
+                                 MOVE 'RECORD NOT FOUND'
+                                                   TO WS-SUB-DESC
+                              ELSE
+                                 MOVE IDX-ST TO WS-SUB-RC
+                                 MOVE 'IDX-FILE DELETE ERROR'
+                                                   TO WS-SUB-DESC
+                                 PERFORM H999-PROGRAM-EXIT
+                              END-IF
+                           NOT INVALID KEY
+                              MOVE 'DELETE SUCCESSFUL' TO WS-SUB-DATA
+                              MOVE 'OK' TO WS-SUB-DESC
+                        END-DELETE
+                     END-IF
+                  END-IF
+               END-IF.
          H240-END. EXIT.
 
+         H250-CREDIT-DATA.
+               MOVE WS-SUB-ID          TO IDX-ID.
+               MOVE WS-SUB-DVZ         TO IDX-DVZ.
+               PERFORM H205-VALIDATE-DVZ.
+               IF (WS-SUB-RC = 0)
+                  READ IDX-FILE
+                     INVALID KEY
+                        IF (IDX-NOT-FOUND)
+                           MOVE 03 TO WS-SUB-RC
+                           MOVE 'RECORD NOT FOUND' TO WS-SUB-DESC
+                        ELSE
+                           MOVE IDX-ST TO WS-SUB-RC
+                           MOVE 'IDX-FILE READ ERROR' TO WS-SUB-DESC
+                           PERFORM H999-PROGRAM-EXIT
+                        END-IF
+                  END-READ
+                  IF (WS-SUB-RC = 0)
+                     ADD WS-SUB-AMOUNT TO IDX-BALANCE
+                     REWRITE IDX-REC
+                        INVALID KEY
+                           IF (IDX-NOT-FOUND)
+                              MOVE 03 TO WS-SUB-RC
+                              MOVE 'RECORD NOT FOUND' TO WS-SUB-DESC
+                           ELSE
+                              MOVE IDX-ST TO WS-SUB-RC
+                              MOVE 'IDX-FILE REWRITE ERROR'
+                                                   TO WS-SUB-DESC
+                              PERFORM H999-PROGRAM-EXIT
+                           END-IF
+                        NOT INVALID KEY
+                           MOVE IDX-BALANCE TO WS-DISP-BALANCE
+                           MOVE WS-DISP-BALANCE TO WS-SUB-DATA
+                           MOVE 'CREDIT SUCCESSFUL' TO WS-SUB-DESC
+                     END-REWRITE
+                  END-IF
+               END-IF.
+         H250-END. EXIT.
+
+         H260-DEBIT-DATA.
+               MOVE WS-SUB-ID          TO IDX-ID.
+               MOVE WS-SUB-DVZ         TO IDX-DVZ.
+               PERFORM H205-VALIDATE-DVZ.
+               IF (WS-SUB-RC = 0)
+                  READ IDX-FILE
+                     INVALID KEY
+                        IF (IDX-NOT-FOUND)
+                           MOVE 03 TO WS-SUB-RC
+                           MOVE 'RECORD NOT FOUND' TO WS-SUB-DESC
+                        ELSE
+                           MOVE IDX-ST TO WS-SUB-RC
+                           MOVE 'IDX-FILE READ ERROR' TO WS-SUB-DESC
+                           PERFORM H999-PROGRAM-EXIT
+                        END-IF
+                  END-READ
+                  IF (WS-SUB-RC = 0)
+                     IF (IDX-BALANCE - WS-SUB-AMOUNT) < 0
+                        MOVE 02 TO WS-SUB-RC
+                        MOVE 'INSUFFICIENT FUNDS' TO WS-SUB-DESC
+                     ELSE
+                        SUBTRACT WS-SUB-AMOUNT FROM IDX-BALANCE
+                        REWRITE IDX-REC
+                           INVALID KEY
+                              IF (IDX-NOT-FOUND)
+                                 MOVE 03 TO WS-SUB-RC
+                                 MOVE 'RECORD NOT FOUND'
+                                                   TO WS-SUB-DESC
+                              ELSE
+                                 MOVE IDX-ST TO WS-SUB-RC
+                                 MOVE 'IDX-FILE REWRITE ERROR'
+                                                   TO WS-SUB-DESC
+                                 PERFORM H999-PROGRAM-EXIT
+                              END-IF
+                           NOT INVALID KEY
+                              MOVE IDX-BALANCE TO WS-DISP-BALANCE
+                              MOVE WS-DISP-BALANCE TO WS-SUB-DATA
+                              MOVE 'DEBIT SUCCESSFUL' TO WS-SUB-DESC
+                        END-REWRITE
+                     END-IF
+                  END-IF
+               END-IF.
+         H260-END. EXIT.
+
          H300-CLOSE-FILES.
                CLOSE IDX-FILE.
+               CLOSE DVZ-FILE.
+               CLOSE AUD-FILE.
          H300-END. EXIT.
 
          H999-PROGRAM-EXIT.
@@ -164,4 +395,3 @@
                EXIT PROGRAM.
          H999-END. EXIT.
 
-           
\ No newline at end of file
