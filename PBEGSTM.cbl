@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PBEGSTM.
+       AUTHOR.        Kayra KIRIMLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN TO IDXFILE
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE IS DYNAMIC
+                             RECORD KEY IS IDX-KEY
+                             STATUS IDX-ST.
+           SELECT STM-IN     ASSIGN TO STMTIN
+                             STATUS STI-ST.
+           SELECT STM-OUT    ASSIGN TO STMTOUT
+                             STATUS STO-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       COPY IDXREC.
+      *
+       FD  STM-IN RECORDING MODE F.
+       01  STM-IN-REC.
+           05 STM-IN-ID          PIC X(5).
+      *
+       FD  STM-OUT RECORDING MODE F.
+       01  STM-OUT-REC           PIC X(60).
+
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 IDX-ST             PIC 9(2).
+              88 IDX-OK                   VALUE 00 97.
+              88 IDX-EOF                  VALUE 10.
+           05 STI-ST             PIC 9(2).
+              88 STI-OK                   VALUE 00 97.
+              88 STI-EOF                  VALUE 10.
+           05 STO-ST             PIC 9(2).
+              88 STO-OK                   VALUE 00 97.
+           05 WS-INQ-ID          PIC 9(05).
+           05 WS-BROWSE-KEY.
+              07 WS-BROWSE-ID    PIC S9(05) COMP-3.
+              07 WS-BROWSE-DVZ   PIC S9(03) COMP VALUE 0.
+           05 WS-FOUND-ANY-SW    PIC X(1) VALUE 'N'.
+              88 WS-FOUND-ANY            VALUE 'Y'.
+           05 WS-OUT-DVZ-DISP    PIC ZZ9.
+           05 WS-OUT-BAL-DISP    PIC -(13)9.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+        00000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS-CUSTOMERS UNTIL STI-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+         00000-END. EXIT.
+
+        H100-OPEN-FILES.
+           OPEN INPUT  IDX-FILE.
+           OPEN INPUT  STM-IN.
+           OPEN OUTPUT STM-OUT.
+           IF (NOT IDX-OK)
+              DISPLAY "IDX-FILE OPEN ERROR" IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT STI-OK)
+              DISPLAY "STM-IN OPEN ERROR" STI-ST
+              MOVE STI-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT STO-OK)
+              DISPLAY "STM-OUT OPEN ERROR" STO-ST
+              MOVE STO-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+        H100-END. EXIT.
+
+        H200-PROCESS-CUSTOMERS.
+           READ STM-IN AT END SET STI-EOF TO TRUE
+             IF (STI-EOF)
+                PERFORM H999-PROGRAM-EXIT
+             END-IF.
+           IF (NOT STI-OK)
+              DISPLAY "STM-IN READ ERROR" STI-ST
+              MOVE STI-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (STM-IN-ID NOT NUMERIC)
+              PERFORM H360-WRITE-BAD-ID-LINE
+           ELSE
+              MOVE STM-IN-ID TO WS-INQ-ID
+              PERFORM H300-WRITE-HEADER
+              MOVE 'N' TO WS-FOUND-ANY-SW
+              MOVE WS-INQ-ID TO WS-BROWSE-ID
+              MOVE 0         TO WS-BROWSE-DVZ
+              MOVE WS-BROWSE-KEY TO IDX-KEY
+              MOVE 0 TO IDX-ST
+              START IDX-FILE KEY IS >= IDX-KEY
+                 INVALID KEY
+                    SET IDX-EOF TO TRUE
+              END-START
+              PERFORM H400-BROWSE-DIVISIONS UNTIL IDX-EOF
+              IF (NOT WS-FOUND-ANY)
+                 PERFORM H350-WRITE-NONE-LINE
+              END-IF
+           END-IF.
+        H200-END. EXIT.
+
+        H300-WRITE-HEADER.
+           MOVE SPACES TO STM-OUT-REC.
+           STRING "STATEMENT FOR CUSTOMER ID " WS-INQ-ID
+                  DELIMITED BY SIZE INTO STM-OUT-REC.
+           WRITE STM-OUT-REC.
+        H300-END. EXIT.
+
+        H350-WRITE-NONE-LINE.
+           MOVE SPACES TO STM-OUT-REC.
+           MOVE "  NO DIVISIONS ON FILE FOR CUSTOMER" TO STM-OUT-REC.
+           WRITE STM-OUT-REC.
+        H350-END. EXIT.
+
+        H360-WRITE-BAD-ID-LINE.
+           MOVE SPACES TO STM-OUT-REC.
+           STRING "  INVALID CUSTOMER ID ON STMTIN: " STM-IN-ID
+                  DELIMITED BY SIZE INTO STM-OUT-REC.
+           WRITE STM-OUT-REC.
+        H360-END. EXIT.
+
+        H400-BROWSE-DIVISIONS.
+           READ IDX-FILE NEXT RECORD
+              AT END
+                 SET IDX-EOF TO TRUE
+           END-READ.
+           IF (NOT IDX-EOF)
+              IF (IDX-ID NOT = WS-INQ-ID)
+                 SET IDX-EOF TO TRUE
+              ELSE
+                 SET WS-FOUND-ANY TO TRUE
+                 PERFORM H410-WRITE-DIVISION-LINE
+              END-IF
+           END-IF.
+        H400-END. EXIT.
+
+        H410-WRITE-DIVISION-LINE.
+           MOVE IDX-DVZ     TO WS-OUT-DVZ-DISP.
+           MOVE IDX-BALANCE TO WS-OUT-BAL-DISP.
+           MOVE SPACES TO STM-OUT-REC.
+           STRING "  DVZ " WS-OUT-DVZ-DISP
+                  "  NAME " IDX-FNAME " " IDX-LNAME
+                  "  BAL " WS-OUT-BAL-DISP
+                  DELIMITED BY SIZE INTO STM-OUT-REC.
+           WRITE STM-OUT-REC.
+        H410-END. EXIT.
+
+         H999-PROGRAM-EXIT.
+             CLOSE IDX-FILE.
+             CLOSE STM-IN.
+             CLOSE STM-OUT.
+             STOP RUN.
+         H999-END. EXIT.
+      *
+
