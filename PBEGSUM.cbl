@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PBEGSUM.
+       AUTHOR.        Kayra KIRIMLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE   ASSIGN TO OUTFILE
+                             STATUS OUT-ST.
+           SELECT RPT-FILE   ASSIGN TO SUMRPT
+                             STATUS RPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE RECORDING MODE F.
+       COPY OUTREC.
+      *
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC               PIC X(60).
+
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 OUT-ST             PIC 9(2).
+              88 OUT-OK                   VALUE 00 97.
+              88 OUT-EOF                  VALUE 10.
+           05 RPT-ST             PIC 9(2).
+              88 RPT-OK                   VALUE 00 97.
+           05 WS-GRAND-TOTAL     PIC 9(8) VALUE 0.
+           05 WS-INDEX-I         PIC 9(3).
+           05 WS-FUNC-TABLE.
+              07 WS-FUNC-ENTRY OCCURS 7 TIMES.
+                 09 WS-FUNC-CODE    PIC X(1).
+                 09 WS-FUNC-COUNT   PIC 9(8).
+           05 WS-RC-TABLE.
+              07 WS-RC-COUNT        PIC 9(8) OCCURS 100 TIMES.
+           05 WS-RPT-LINE            PIC X(60).
+           05 WS-RPT-COUNT-OUT       PIC ZZZ,ZZZ,ZZ9.
+           05 WS-RPT-RC-OUT          PIC 99.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+        00000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H150-INIT-TABLES.
+           PERFORM H200-ACCUMULATE UNTIL OUT-EOF.
+           PERFORM H400-WRITE-REPORT.
+           PERFORM H999-PROGRAM-EXIT.
+         00000-END. EXIT.
+
+        H100-OPEN-FILES.
+           OPEN INPUT  OUT-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF (NOT OUT-OK)
+              DISPLAY "OUT-FILE OPEN ERROR" OUT-ST
+              MOVE OUT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT RPT-OK)
+              DISPLAY "RPT-FILE OPEN ERROR" RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+        H100-END. EXIT.
+
+        H150-INIT-TABLES.
+           MOVE 'W' TO WS-FUNC-CODE(1).
+           MOVE 'R' TO WS-FUNC-CODE(2).
+           MOVE 'U' TO WS-FUNC-CODE(3).
+           MOVE 'D' TO WS-FUNC-CODE(4).
+           MOVE 'C' TO WS-FUNC-CODE(5).
+           MOVE 'B' TO WS-FUNC-CODE(6).
+           MOVE '?' TO WS-FUNC-CODE(7).
+           MOVE 1 TO WS-INDEX-I.
+           PERFORM UNTIL WS-INDEX-I > 7
+              MOVE 0 TO WS-FUNC-COUNT(WS-INDEX-I)
+              ADD 1 TO WS-INDEX-I
+           END-PERFORM.
+           MOVE 1 TO WS-INDEX-I.
+           PERFORM UNTIL WS-INDEX-I > 100
+              MOVE 0 TO WS-RC-COUNT(WS-INDEX-I)
+              ADD 1 TO WS-INDEX-I
+           END-PERFORM.
+        H150-END. EXIT.
+
+        H200-ACCUMULATE.
+           READ OUT-FILE AT END SET OUT-EOF TO TRUE.
+           IF (NOT OUT-EOF)
+              IF (NOT OUT-OK)
+                 DISPLAY "OUT-FILE READ ERROR" OUT-ST
+                 MOVE OUT-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+              ADD 1 TO WS-GRAND-TOTAL
+              PERFORM H210-BUMP-FUNC-COUNT
+              PERFORM H220-BUMP-RC-COUNT
+           END-IF.
+        H200-END. EXIT.
+
+        H210-BUMP-FUNC-COUNT.
+           MOVE 1 TO WS-INDEX-I.
+           PERFORM UNTIL WS-INDEX-I > 7
+              IF (WS-FUNC-CODE(WS-INDEX-I) = OUT-FUNC-TYPE)
+                 OR (WS-INDEX-I = 7)
+                 ADD 1 TO WS-FUNC-COUNT(WS-INDEX-I)
+                 MOVE 8 TO WS-INDEX-I
+              END-IF
+              ADD 1 TO WS-INDEX-I
+           END-PERFORM.
+        H210-END. EXIT.
+
+        H220-BUMP-RC-COUNT.
+           ADD 1 TO WS-RC-COUNT(OUT-RC + 1).
+        H220-END. EXIT.
+
+        H400-WRITE-REPORT.
+           MOVE SPACES TO RPT-REC.
+           MOVE "PBEG006 CONTROL-TOTAL SUMMARY" TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE 1 TO WS-INDEX-I.
+           PERFORM UNTIL WS-INDEX-I > 7
+              PERFORM H410-WRITE-FUNC-LINE
+              ADD 1 TO WS-INDEX-I
+           END-PERFORM.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE 1 TO WS-INDEX-I.
+           PERFORM UNTIL WS-INDEX-I > 100
+              IF (WS-RC-COUNT(WS-INDEX-I) > 0)
+                 PERFORM H420-WRITE-RC-LINE
+              END-IF
+              ADD 1 TO WS-INDEX-I
+           END-PERFORM.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC.
+           MOVE WS-GRAND-TOTAL TO WS-RPT-COUNT-OUT.
+           STRING "GRAND TOTAL TRANSACTIONS: " WS-RPT-COUNT-OUT
+                  DELIMITED BY SIZE INTO RPT-REC.
+           WRITE RPT-REC.
+        H400-END. EXIT.
+
+        H410-WRITE-FUNC-LINE.
+           MOVE WS-FUNC-COUNT(WS-INDEX-I) TO WS-RPT-COUNT-OUT.
+           MOVE SPACES TO RPT-REC.
+           IF (WS-INDEX-I = 7)
+              STRING "FUNC OTHER/INVALID : " WS-RPT-COUNT-OUT
+                     DELIMITED BY SIZE INTO RPT-REC
+           ELSE
+              STRING "FUNC " WS-FUNC-CODE(WS-INDEX-I)
+                     "              : " WS-RPT-COUNT-OUT
+                     DELIMITED BY SIZE INTO RPT-REC
+           END-IF.
+           WRITE RPT-REC.
+        H410-END. EXIT.
+
+        H420-WRITE-RC-LINE.
+           COMPUTE WS-RPT-RC-OUT = WS-INDEX-I - 1.
+           MOVE WS-RC-COUNT(WS-INDEX-I) TO WS-RPT-COUNT-OUT.
+           MOVE SPACES TO RPT-REC.
+           STRING "RC " WS-RPT-RC-OUT
+                  "                   : " WS-RPT-COUNT-OUT
+                  DELIMITED BY SIZE INTO RPT-REC.
+           WRITE RPT-REC.
+        H420-END. EXIT.
+
+         H999-PROGRAM-EXIT.
+             CLOSE OUT-FILE.
+             CLOSE RPT-FILE.
+             STOP RUN.
+         H999-END. EXIT.
+      *
+
