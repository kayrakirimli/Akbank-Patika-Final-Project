@@ -8,33 +8,40 @@
                              STATUS OUT-ST.
            SELECT INP-FILE   ASSIGN TO INPFILE
                              STATUS INP-ST.
+           SELECT RST-FILE   ASSIGN TO RSTFILE
+                             STATUS RST-ST.
+           SELECT REJ-FILE   ASSIGN TO REJFILE
+                             STATUS REJ-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
-       01  OUT-REC.
-           03 OUT-FILLER-F       PIC X(6) VALUE "FUNC: ".
-           03 OUT-FUNC-TYPE      PIC X(1).
-           03 OUT-FILLER-ID      PIC X(4) VALUE "ID: ".
-           03 OUT-ID             PIC 9(8).
-           03 OUT-FILLER-RC      PIC X(4) VALUE "RC: ".
-           03 OUT-RC             PIC 9(2).
-           03 OUT-FILLER-DESC    PIC X(7) VALUE "DESC: ".    
-           03 OUT-DESC           PIC X(30).
-           03 OUT-FILLER-DATA    PIC X(7) VALUE "DATA: ".    
-           03 OUT-DATA.
-              05 OUT-FNAME-FROM  PIC X(15).
-              05 OUT-FNAME-TO    PIC X(15).
-              05 OUT-LNAME-FROM  PIC X(15).
-              05 OUT-LNAME-TO    PIC X(15).
-
-
+       COPY OUTREC.
+      *
+       FD  RST-FILE RECORDING MODE F.
+       01  RST-REC.
+           05 RST-CHECKPOINT     PIC 9(8).
+      *
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           05 REJ-REASON-CD      PIC 9(2).
+              88 REJ-BAD-FUNC           VALUE 01.
+              88 REJ-BAD-ID             VALUE 02.
+              88 REJ-BAD-DVZ            VALUE 03.
+              88 REJ-BAD-BALANCE        VALUE 04.
+              88 REJ-BAD-DATE           VALUE 05.
+           05 REJ-REASON-DESC    PIC X(30).
+           05 REJ-ORIG-REC       PIC X(62).
       *
        FD  INP-FILE RECORDING MODE F.
        01  INP-REC.
            05 INP-FUNC-TYPE      PIC X(1).
            05 INP-ID             PIC X(5).
            05 INP-DVZ            PIC X(3).
-           
+           05 INP-FNAME          PIC X(15).
+           05 INP-LNAME          PIC X(15).
+           05 INP-DATE           PIC X(8).
+           05 INP-BALANCE        PIC X(15).
+
 
       *
        WORKING-STORAGE SECTION.
@@ -45,19 +52,29 @@
            05 INP-ST             PIC 9(2).
               88 INP-OK                   VALUE 00 97.
               88 INP-EOF                  VALUE 10.
+           05 RST-ST             PIC 9(2).
+              88 RST-OK                   VALUE 00 97.
+              88 RST-NOT-FOUND            VALUE 35.
+           05 REJ-ST             PIC 9(2).
+              88 REJ-OK                   VALUE 00 97.
            05 WS-FUNC-TYPE       PIC X(1).
-              88 WS-VALID-FUNC            VALUE 'W' 'R' 'U' 'D'.
-           05 WS-SUBAREA.
-              07 WS-SUB-FUNC     PIC 9(1).
-                 88 WS-FUNC-WRITE           VALUE 'W'.
-                 88 WS-FUNC-READ            VALUE 'R'.
-                 88 WS-FUNC-UPDATE          VALUE 'U'.
-                 88 WS-FUNC-DELETE          VALUE 'D'.
-              07 WS-SUB-ID      PIC 9(5).
-              07 WS-SUB-DVZ     PIC 9(3). 
-              07 WS-SUB-RC      PIC 9(2).
-              07 WS-SUB-DATA    PIC X(50).
-              07 WS-SUB-DSC     PIC X(30).
+              88 WS-VALID-FUNC            VALUE 'W' 'R' 'U' 'D'
+                                                 'C' 'B'.
+           05 WS-ABEND-SW        PIC X(1) VALUE 'N'.
+              88 WS-ABEND                 VALUE 'Y'.
+           05 WS-REJECT-SW       PIC X(1) VALUE 'N'.
+              88 WS-REJECTED              VALUE 'Y'.
+           05 WS-REC-COUNT       PIC 9(8) VALUE 0.
+           05 WS-LAST-CKPT       PIC 9(8) VALUE 0.
+      *    CHECKPOINTED EVERY RECORD, NOT BATCHED - A 'C'/'B'
+      *    TRANSACTION HAS NO IDEMPOTENCY GUARD OF ITS OWN (UNLIKE
+      *    'W's DUPLICATE-KEY CHECK OR 'U'/'D's NOT-FOUND CHECK), SO
+      *    ANY WIDER INTERVAL WOULD LEAVE CREDIT/DEBIT RECORDS
+      *    REPLAYABLE - AND DOUBLE-POSTABLE - ON A RESTART.
+           05 WS-CKPT-INTERVAL   PIC 9(4) VALUE 1.
+           05 WS-CKPT-QUOT       PIC 9(8).
+           05 WS-CKPT-REM        PIC 9(4).
+       COPY PBEGSUB.
 
       *------------------
        PROCEDURE DIVISION.
@@ -67,57 +84,219 @@
            PERFORM H200-PROCESS UNTIL INP-EOF.
            PERFORM H999-PROGRAM-EXIT.
          00000-END. EXIT.
-         
+
         H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
+           IF (NOT INP-OK)
+              SET WS-ABEND TO TRUE
+              DISPLAY "INP-FILE OPEN ERROR" INP-ST
+              MOVE INP-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H110-OPEN-RESTART.
+      *    A RESTART MUST EXTEND THE PRIOR RUN'S OUTFILE/REJFILE
+      *    RATHER THAN OPEN OUTPUT, OR THE CONTROL-TOTAL AND
+      *    REJECT RECORDS FROM BEFORE THE ABEND ARE LOST.
+           IF (WS-LAST-CKPT > 0)
+              OPEN EXTEND OUT-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+           END-IF.
            IF (NOT OUT-OK)
+               SET WS-ABEND TO TRUE
                DISPLAY "OUT-FILE OPEN ERROR" OUT-ST
-               MOVE OUT-ST TO RETURN-CODE 
+               MOVE OUT-ST TO RETURN-CODE
                PERFORM H999-PROGRAM-EXIT
              END-IF.
-           IF (NOT INP-OK)
-              DISPLAY "INP-FILE OPEN ERROR" INP-ST
-              MOVE INP-ST TO RETURN-CODE 
+           IF (WS-LAST-CKPT > 0)
+              OPEN EXTEND REJ-FILE
+           ELSE
+              OPEN OUTPUT REJ-FILE
+           END-IF.
+           IF (NOT REJ-OK)
+              SET WS-ABEND TO TRUE
+              DISPLAY "REJ-FILE OPEN ERROR" REJ-ST
+              MOVE REJ-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF (WS-LAST-CKPT > 0)
+              DISPLAY "RESTARTING AFTER CHECKPOINT " WS-LAST-CKPT
+              PERFORM H120-SKIP-RECORD WS-LAST-CKPT TIMES
+              MOVE WS-LAST-CKPT TO WS-REC-COUNT
+           END-IF.
         H100-END. EXIT.
 
+        H110-OPEN-RESTART.
+           OPEN INPUT RST-FILE.
+           IF (RST-NOT-FOUND)
+              MOVE 0 TO WS-LAST-CKPT
+           ELSE
+              IF (NOT RST-OK)
+                 SET WS-ABEND TO TRUE
+                 DISPLAY "RST-FILE OPEN ERROR" RST-ST
+                 MOVE RST-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+              READ RST-FILE
+                 AT END
+                    MOVE 0 TO WS-LAST-CKPT
+                 NOT AT END
+                    MOVE RST-CHECKPOINT TO WS-LAST-CKPT
+              END-READ
+              CLOSE RST-FILE
+           END-IF.
+        H110-END. EXIT.
+
+        H120-SKIP-RECORD.
+           READ INP-FILE AT END SET INP-EOF TO TRUE.
+        H120-END. EXIT.
+
         H200-PROCESS.
            READ INP-FILE AT END SET INP-EOF TO TRUE
              IF (INP-EOF)
-               PERFORM H999-PROGRAM-EXIT 
+               PERFORM H999-PROGRAM-EXIT
              END-IF.
             IF (NOT INP-OK)
+                SET WS-ABEND TO TRUE
                 DISPLAY "INP-FILE READ ERROR" INP-ST
-                MOVE INP-ST TO RETURN-CODE 
+                MOVE INP-ST TO RETURN-CODE
                 PERFORM H999-PROGRAM-EXIT
                 END-IF.
-            MOVE INP-FUNC-TYPE TO WS-FUNC-TYPE.
-            EVALUATE WS-FUNC-TYPE 
-                  WHEN 'W'
-                     SET WS-FUNC-WRITE TO TRUE
-                  WHEN 'R'
-                     SET WS-FUNC-READ TO TRUE
-                  WHEN 'U'
-                     SET WS-FUNC-UPDATE TO TRUE
-                  WHEN 'D'
-                     SET WS-FUNC-DELETE TO TRUE
-                  WHEN OTHER
-                     DISPLAY "INVALID FUNCTION TYPE" WS-FUNC-TYPE
-                     MOVE 99 TO RETURN-CODE
-                     PERFORM H999-PROGRAM-EXIT
-            END-EVALUATE.
-            MOVE SPACES TO WS-SUB-DATA.
-            CALL WS-PBEGIDX USING WS-SUBAREA 
-            PERFORM H300-WRITE-OUT-REC.
+            ADD 1 TO WS-REC-COUNT.
+            PERFORM H150-VALIDATE-INPUT.
+            IF (WS-REJECTED)
+               PERFORM H160-WRITE-REJ-REC
+            ELSE
+               MOVE SPACES TO WS-SUB-DATA
+               MOVE INP-ID       TO WS-SUB-ID
+               MOVE INP-DVZ      TO WS-SUB-DVZ
+               MOVE INP-FNAME    TO WS-SUB-FNAME
+               MOVE INP-LNAME    TO WS-SUB-LNAME
+      *        H150-VALIDATE-INPUT HAS ALREADY REJECTED A NON-NUMERIC
+      *        BALANCE (ANY FUNCTION) OR A NON-NUMERIC DATE ON 'W', SO
+      *        A NON-NUMERIC DATE CAN ONLY REACH HERE ON 'R'/'U'/'D'/
+      *        'C'/'B', WHERE PBEGIDX NEVER LOOKS AT WS-SUB-DATE.
+               IF (INP-DATE IS NUMERIC)
+                  MOVE INP-DATE TO WS-SUB-DATE
+               ELSE
+                  MOVE 0 TO WS-SUB-DATE
+               END-IF
+               MOVE INP-BALANCE TO WS-SUB-AMOUNT
+               CALL WS-PBEGIDX USING WS-SUB-AREA
+               PERFORM H300-WRITE-OUT-REC
+               IF (NOT WS-SUB-RC-OK) AND (NOT WS-SUB-RC-BUSINESS-REJECT)
+                  SET WS-ABEND TO TRUE
+                  DISPLAY "PBEGIDX FATAL I/O ERROR RC " WS-SUB-RC
+                  MOVE WS-SUB-RC TO RETURN-CODE
+                  PERFORM H999-PROGRAM-EXIT
+               END-IF
+            END-IF.
+            DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+            IF (WS-CKPT-REM = 0)
+               PERFORM H130-WRITE-CHECKPOINT
+            END-IF.
         H200-END. EXIT.
 
+        H150-VALIDATE-INPUT.
+           MOVE 'N' TO WS-REJECT-SW.
+           MOVE INP-FUNC-TYPE TO WS-FUNC-TYPE.
+           IF (NOT WS-VALID-FUNC)
+              SET WS-REJECTED TO TRUE
+              SET REJ-BAD-FUNC TO TRUE
+              MOVE 'INVALID FUNCTION TYPE' TO REJ-REASON-DESC
+           ELSE
+              IF (INP-ID NOT NUMERIC)
+                 SET WS-REJECTED TO TRUE
+                 SET REJ-BAD-ID TO TRUE
+                 MOVE 'NON-NUMERIC CUSTOMER ID' TO REJ-REASON-DESC
+              ELSE
+                 IF (INP-DVZ NOT NUMERIC)
+                    SET WS-REJECTED TO TRUE
+                    SET REJ-BAD-DVZ TO TRUE
+                    MOVE 'NON-NUMERIC DIVISION CODE' TO REJ-REASON-DESC
+                 ELSE
+      *          A NON-NUMERIC BALANCE MUST NEVER REACH H200-PROCESS
+      *          TO BE QUIETLY ZERO-FILLED - ON 'C'/'B' THAT WOULD
+      *          POST AS A SUCCESSFUL ZERO-AMOUNT TRANSACTION
+      *          INSTEAD OF BEING FLAGGED.
+                    IF (INP-BALANCE NOT NUMERIC)
+                       SET WS-REJECTED TO TRUE
+                       SET REJ-BAD-BALANCE TO TRUE
+                       MOVE 'NON-NUMERIC BALANCE' TO REJ-REASON-DESC
+                    ELSE
+                       IF (WS-FUNC-TYPE = 'W')
+                          AND (INP-DATE IS NOT NUMERIC)
+                          SET WS-REJECTED TO TRUE
+                          SET REJ-BAD-DATE TO TRUE
+                          MOVE 'NON-NUMERIC DATE' TO REJ-REASON-DESC
+                       ELSE
+                          MOVE WS-FUNC-TYPE TO WS-SUB-FUNC
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+        H150-END. EXIT.
+
+        H160-WRITE-REJ-REC.
+           MOVE INP-REC TO REJ-ORIG-REC.
+           WRITE REJ-REC.
+           IF (NOT REJ-OK)
+              SET WS-ABEND TO TRUE
+              DISPLAY "REJ-FILE WRITE ERROR" REJ-ST
+              MOVE REJ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+        H160-END. EXIT.
+
+        H130-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT TO RST-CHECKPOINT.
+           OPEN OUTPUT RST-FILE.
+           IF (NOT RST-OK)
+              SET WS-ABEND TO TRUE
+              DISPLAY "RST-FILE OPEN ERROR" RST-ST
+              MOVE RST-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           WRITE RST-REC.
+           IF (NOT RST-OK)
+              SET WS-ABEND TO TRUE
+              DISPLAY "RST-FILE WRITE ERROR" RST-ST
+              MOVE RST-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           CLOSE RST-FILE.
+        H130-END. EXIT.
+
+      *    H140 IS ITSELF PERFORMED FROM H999-PROGRAM-EXIT, SO IT
+      *    CANNOT PERFORM H999-PROGRAM-EXIT ON FAILURE WITHOUT
+      *    RE-ENTERING A PARAGRAPH STILL ON THE PERFORM STACK - SET
+      *    WS-ABEND AND LET CONTROL RETURN TO H999, WHICH CLOSES THE
+      *    FILES AND STOPS THE RUN.
+        H140-RESET-CHECKPOINT.
+           MOVE 0 TO RST-CHECKPOINT.
+           OPEN OUTPUT RST-FILE.
+           IF (NOT RST-OK)
+              SET WS-ABEND TO TRUE
+              DISPLAY "RST-FILE OPEN ERROR" RST-ST
+              MOVE RST-ST TO RETURN-CODE
+           ELSE
+              WRITE RST-REC
+              IF (NOT RST-OK)
+                 SET WS-ABEND TO TRUE
+                 DISPLAY "RST-FILE WRITE ERROR" RST-ST
+                 MOVE RST-ST TO RETURN-CODE
+              END-IF
+              CLOSE RST-FILE
+           END-IF.
+        H140-END. EXIT.
+
         H300-WRITE-OUT-REC.
            MOVE WS-FUNC-TYPE TO OUT-FUNC-TYPE.
            MOVE WS-SUB-ID TO OUT-ID.
            MOVE WS-SUB-RC TO OUT-RC.
-           MOVE WS-SUB-DSC TO OUT-DESC.
+           MOVE WS-SUB-DESC TO OUT-DESC.
            IF (WS-SUB-DATA NOT = SPACES)
               MOVE WS-SUB-DATA TO OUT-DATA
             END-IF.
@@ -128,15 +307,20 @@
            MOVE ' DATA: '  TO OUT-FILLER-DATA.
            WRITE OUT-REC.
            IF (NOT OUT-OK)
+              SET WS-ABEND TO TRUE
               DISPLAY "OUT-FILE WRITE ERROR" OUT-ST
-              MOVE OUT-ST TO RETURN-CODE 
+              MOVE OUT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
         H300-END. EXIT.
 
          H999-PROGRAM-EXIT.
+             IF (NOT WS-ABEND)
+                PERFORM H140-RESET-CHECKPOINT
+             END-IF.
              CLOSE INP-FILE.
              CLOSE OUT-FILE.
+             CLOSE REJ-FILE.
              STOP RUN.
          H999-END. EXIT.
       *
